@@ -1,23 +1,579 @@
-01  WS-DATA-AREA. 
-    05  WS-AMOUNT         PIC 9(7)V99 VALUE 0. 
-    05  WS-QUANTITY       PIC 9(5) VALUE 0. 
-    05  WS-PRICE          PIC 9(5)V99 VALUE 0. 
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BUGSOLUTION.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ORDER-TRANS-FILE ASSIGN TO "ORDERTRN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ORDER-TRANS-STATUS.
+
+    SELECT EXCEPTION-REPORT ASSIGN TO "EXCPRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-EXCEPTION-REPORT-STATUS.
+
+    SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO "PRTRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+    SELECT PRICE-MASTER ASSIGN TO "PRICEMST"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS PM-ITEM-CODE
+        FILE STATUS IS WS-PRICE-MASTER-STATUS.
+
+    SELECT GL-INTERFACE-FILE ASSIGN TO "GLEXTRCT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GL-INTERFACE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ORDER-TRANS-FILE
+    RECORD CONTAINS 81 CHARACTERS.
+01  ORDER-TRANS-RECORD.
+    05  OT-ORDER-NO           PIC 9(6).
+    05  OT-LINE-ITEM-NO       PIC 9(3).
+    05  OT-QUANTITY           PIC S9(5)
+            SIGN IS TRAILING SEPARATE CHARACTER.
+    05  OT-PRICE              PIC 9(5)V99.
+    05  OT-JURISDICTION-CODE  PIC X(2).
+    05  OT-ITEM-CODE          PIC X(10).
+    05  OT-REASON-CODE        PIC X(2).
+    05  FILLER                PIC X(45).
+
+FD  EXCEPTION-REPORT
+    RECORD CONTAINS 63 CHARACTERS.
+01  EXCEPTION-REPORT-RECORD.
+    05  ER-QUANTITY           PIC S9(5)
+            SIGN IS TRAILING SEPARATE CHARACTER.
+    05  ER-PRICE              PIC 9(5)V99.
+    05  ER-REASON             PIC X(50).
+
+FD  AUDIT-LOG
+    RECORD CONTAINS 46 CHARACTERS.
+01  AUDIT-LOG-RECORD.
+    05  AL-QUANTITY           PIC S9(5)
+            SIGN IS TRAILING SEPARATE CHARACTER.
+    05  AL-PRICE              PIC 9(5)V99.
+    05  AL-AMOUNT             PIC S9(7)V99
+            SIGN IS TRAILING SEPARATE CHARACTER.
+    05  AL-REASON-CODE        PIC X(2).
+    05  AL-RUN-DATE-TIME      PIC X(21).
+
+FD  REPORT-FILE
+    RECORD CONTAINS 132 CHARACTERS.
+01  REPORT-RECORD                PIC X(132).
+
+FD  CHECKPOINT-FILE
+    RECORD CONTAINS 44 CHARACTERS.
+01  CHECKPOINT-RECORD.
+    05  CP-ORDER-NO             PIC 9(6).
+    05  CP-LINE-ITEM-NO         PIC 9(3).
+    05  CP-ORDER-TOTAL          PIC S9(9)V99
+            SIGN IS TRAILING SEPARATE CHARACTER.
+    05  CP-HAS-POSTED-LINE      PIC X(1).
+    05  CP-SALES-GRAND-TOTAL    PIC 9(9)V99.
+    05  CP-RETURNS-GRAND-TOTAL  PIC 9(9)V99.
+
+FD  PRICE-MASTER
+    RECORD CONTAINS 17 CHARACTERS.
+01  PRICE-MASTER-RECORD.
+    05  PM-ITEM-CODE          PIC X(10).
+    05  PM-PRICE              PIC 9(5)V99.
+
+FD  GL-INTERFACE-FILE
+    RECORD CONTAINS 39 CHARACTERS.
+01  GL-INTERFACE-RECORD.
+    05  GL-ACCOUNT-CODE       PIC X(10).
+    05  GL-TRANSACTION-DATE   PIC X(8).
+    05  GL-ORDER-NO           PIC 9(6).
+    05  GL-LINE-ITEM-NO       PIC 9(3).
+    05  GL-AMOUNT             PIC S9(9)V99
+            SIGN IS TRAILING SEPARATE CHARACTER.
+
+WORKING-STORAGE SECTION.
+01  WS-DATA-AREA.
+    05  WS-AMOUNT         PIC S9(7)V99 VALUE 0.
+    05  WS-QUANTITY       PIC S9(5) VALUE 0.
+    05  WS-PRICE          PIC 9(5)V99 VALUE 0.
+    05  WS-ORDER-NO       PIC 9(6) VALUE 0.
+    05  WS-LINE-ITEM-NO   PIC 9(3) VALUE 0.
+    05  WS-ORDER-TOTAL    PIC S9(9)V99 VALUE 0.
+    05  WS-JURISDICTION-CODE PIC X(2) VALUE SPACES.
+    05  WS-ITEM-CODE      PIC X(10) VALUE SPACES.
+    05  WS-REASON-CODE    PIC X(2) VALUE SPACES.
+    05  WS-TAX-RATE       PIC V9999 VALUE 0.
+    05  WS-TAX-AMOUNT     PIC S9(7)V99 VALUE 0.
+    05  WS-TOTAL-WITH-TAX PIC S9(8)V99 VALUE 0.
+
+01  WS-TAX-RATE-TABLE-VALUES.
+    05  FILLER                PIC X(6) VALUE "CA0725".
+    05  FILLER                PIC X(6) VALUE "NY0800".
+    05  FILLER                PIC X(6) VALUE "TX0625".
+    05  FILLER                PIC X(6) VALUE "WA0650".
+    05  FILLER                PIC X(6) VALUE "XX0000".
+
+01  WS-TAX-RATE-TABLE REDEFINES WS-TAX-RATE-TABLE-VALUES.
+    05  WS-TAX-RATE-ENTRY OCCURS 5 TIMES INDEXED BY WS-TAX-IDX.
+        10  WS-TR-JURISDICTION    PIC X(2).
+        10  WS-TR-RATE            PIC V9999.
+
+01  WS-ORDER-BREAK-AREA.
+    05  WS-PREV-ORDER-NO      PIC 9(6) VALUE 0.
+    05  WS-FIRST-ORDER-SWITCH PIC X(1) VALUE "Y".
+        88  WS-FIRST-ORDER               VALUE "Y".
+    05  WS-ORDER-HAS-POSTED-LINE-SWITCH PIC X(1) VALUE "N".
+        88  WS-ORDER-HAS-POSTED-LINE               VALUE "Y".
+
+01  WS-AMOUNT-TEST-AREA.
+    05  WS-TEST-AMOUNT        PIC S9(12)V99 VALUE 0.
+    05  WS-MAX-AMOUNT         PIC 9(12)V99 VALUE 9999999.99.
+
+01  WS-EXCEPTION-AREA.
+    05  WS-EXCEPTION-REASON   PIC X(50) VALUE SPACES.
+
+01  WS-PRICE-MASTER-CHECK-AREA.
+    05  WS-MASTER-PRICE       PIC 9(5)V99 VALUE 0.
+    05  WS-PRICE-DIFFERENCE   PIC 9(5)V99 VALUE 0.
+    05  WS-PRICE-TOLERANCE    PIC 9(3)V99 VALUE 0.50.
+    05  WS-PRICE-MASTER-FOUND-SWITCH PIC X(1) VALUE "N".
+        88  WS-PRICE-MASTER-FOUND        VALUE "Y".
+
+01  WS-GL-EXTRACT-AREA.
+    05  WS-GL-SALES-ACCOUNT-CODE  PIC X(10) VALUE "4000000010".
+
+01  WS-RUN-DATE-TIME-AREA.
+    05  WS-RUN-DATE               PIC X(8).
+    05  WS-RUN-TIME               PIC X(8).
+    05  WS-RUN-DATE-TIME-DISPLAY.
+        10  WS-RDT-YYYY           PIC X(4).
+        10  FILLER                PIC X VALUE "-".
+        10  WS-RDT-MM             PIC X(2).
+        10  FILLER                PIC X VALUE "-".
+        10  WS-RDT-DD             PIC X(2).
+        10  FILLER                PIC X VALUE " ".
+        10  WS-RDT-HH             PIC X(2).
+        10  FILLER                PIC X VALUE ":".
+        10  WS-RDT-MIN            PIC X(2).
+        10  FILLER                PIC X VALUE ":".
+        10  WS-RDT-SS             PIC X(2).
+
+01  WS-REPORT-CONTROL-AREA.
+    05  WS-REPORT-LINE-COUNT  PIC 9(3) VALUE 0.
+    05  WS-REPORT-PAGE-COUNT  PIC 9(3) VALUE 0.
+    05  WS-LINES-PER-PAGE     PIC 9(3) VALUE 55.
+    05  WS-GRAND-TOTAL-AMOUNT PIC S9(9)V99 VALUE 0.
+    05  WS-SALES-GRAND-TOTAL  PIC 9(9)V99 VALUE 0.
+    05  WS-RETURNS-GRAND-TOTAL PIC 9(9)V99 VALUE 0.
+
+01  WS-REPORT-HEADING-1.
+    05  FILLER                PIC X(45) VALUE SPACES.
+    05  FILLER                PIC X(40)
+            VALUE "DAILY PRICING CALCULATION REPORT".
+
+01  WS-REPORT-HEADING-2.
+    05  FILLER                PIC X(10) VALUE "RUN DATE: ".
+    05  WS-RH2-RUN-DATE       PIC X(10).
+    05  FILLER                PIC X(10) VALUE SPACES.
+    05  FILLER                PIC X(6)  VALUE "PAGE: ".
+    05  WS-RH2-PAGE           PIC ZZ9.
+
+01  WS-REPORT-HEADING-3.
+    05  FILLER                PIC X(8)  VALUE "ORDER".
+    05  FILLER                PIC X(6)  VALUE "LINE".
+    05  FILLER                PIC X(8)  VALUE "QTY".
+    05  FILLER                PIC X(10) VALUE "PRICE".
+    05  FILLER                PIC X(12) VALUE "SUBTOTAL".
+    05  FILLER                PIC X(10) VALUE "TAX".
+    05  FILLER                PIC X(12) VALUE "TOTAL".
+    05  FILLER                PIC X(4)  VALUE "RC".
+
+01  WS-REPORT-DETAIL-LINE.
+    05  WS-RD-ORDER-NO        PIC ZZZZZ9.
+    05  FILLER                PIC X(2)  VALUE SPACES.
+    05  WS-RD-LINE-ITEM-NO    PIC ZZ9.
+    05  FILLER                PIC X(3)  VALUE SPACES.
+    05  WS-RD-QUANTITY        PIC -ZZZZ9.
+    05  FILLER                PIC X(2)  VALUE SPACES.
+    05  WS-RD-PRICE           PIC ZZZZ9.99.
+    05  FILLER                PIC X(2)  VALUE SPACES.
+    05  WS-RD-AMOUNT          PIC -ZZZZZZ9.99.
+    05  FILLER                PIC X(1)  VALUE SPACES.
+    05  WS-RD-TAX-AMOUNT      PIC -ZZZZZZ9.99.
+    05  FILLER                PIC X(1)  VALUE SPACES.
+    05  WS-RD-TOTAL-WITH-TAX  PIC -ZZZZZZZ9.99.
+    05  FILLER                PIC X(2)  VALUE SPACES.
+    05  WS-RD-REASON-CODE     PIC XX.
+
+01  WS-REPORT-ORDER-TOTAL-LINE.
+    05  FILLER                PIC X(7)  VALUE "ORDER ".
+    05  WS-ROT-ORDER-NO       PIC ZZZZZ9.
+    05  FILLER                PIC X(14) VALUE " GRAND TOTAL: ".
+    05  WS-ROT-AMOUNT         PIC -ZZZZZZZZ9.99.
+
+01  WS-REPORT-SALES-TOTAL-LINE.
+    05  FILLER                PIC X(20) VALUE "SALES TOTAL: ".
+    05  WS-RST-AMOUNT         PIC ZZZZZZZZ9.99.
+
+01  WS-REPORT-RETURNS-TOTAL-LINE.
+    05  FILLER                PIC X(26) VALUE "RETURNS TOTAL (CREDITS): ".
+    05  WS-RRT-AMOUNT         PIC ZZZZZZZZ9.99.
+
+01  WS-REPORT-FINAL-TOTAL-LINE.
+    05  FILLER                PIC X(20) VALUE "RUN GRAND TOTAL: ".
+    05  WS-RFT-AMOUNT         PIC -ZZZZZZZZ9.99.
+
+01  WS-CHECKPOINT-AREA.
+    05  WS-CHECKPOINT-ORDER-NO        PIC 9(6) VALUE 0.
+    05  WS-CHECKPOINT-LINE-ITEM-NO    PIC 9(3) VALUE 0.
+    05  WS-CHECKPOINT-EXISTS-SWITCH   PIC X(1) VALUE "N".
+        88  WS-CHECKPOINT-EXISTS                VALUE "Y".
+    05  WS-ALREADY-PROCESSED-SWITCH   PIC X(1) VALUE "N".
+        88  WS-ALREADY-PROCESSED                VALUE "Y".
+
+01  WS-FILE-STATUSES.
+    05  WS-ORDER-TRANS-STATUS       PIC X(2) VALUE "00".
+    05  WS-EXCEPTION-REPORT-STATUS PIC X(2) VALUE "00".
+    05  WS-AUDIT-LOG-STATUS        PIC X(2) VALUE "00".
+    05  WS-REPORT-FILE-STATUS      PIC X(2) VALUE "00".
+    05  WS-CHECKPOINT-FILE-STATUS PIC X(2) VALUE "00".
+    05  WS-PRICE-MASTER-STATUS     PIC X(2) VALUE "00".
+    05  WS-GL-INTERFACE-STATUS     PIC X(2) VALUE "00".
+
+01  WS-SWITCHES.
+    05  WS-EOF-SWITCH           PIC X(1) VALUE "N".
+        88  WS-END-OF-FILE                VALUE "Y".
+    05  WS-EXCEPTION-SWITCH     PIC X(1) VALUE "N".
+        88  WS-IS-EXCEPTION                VALUE "Y".
 
 PROCEDURE DIVISION.
+000-MAIN-LOGIC SECTION.
+    PERFORM 050-LOAD-CHECKPOINT.
+    OPEN INPUT ORDER-TRANS-FILE.
+    IF WS-ORDER-TRANS-STATUS NOT = "00"
+        DISPLAY "ORDER-TRANS-FILE OPEN FAILED, FILE STATUS "
+            WS-ORDER-TRANS-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    IF WS-CHECKPOINT-EXISTS
+        OPEN EXTEND EXCEPTION-REPORT
+        OPEN EXTEND AUDIT-LOG
+        OPEN EXTEND REPORT-FILE
+        OPEN EXTEND GL-INTERFACE-FILE
+    ELSE
+        OPEN OUTPUT EXCEPTION-REPORT
+        OPEN OUTPUT AUDIT-LOG
+        OPEN OUTPUT REPORT-FILE
+        OPEN OUTPUT GL-INTERFACE-FILE
+    END-IF.
+    IF WS-EXCEPTION-REPORT-STATUS NOT = "00"
+        DISPLAY "EXCEPTION-REPORT OPEN FAILED, FILE STATUS "
+            WS-EXCEPTION-REPORT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    IF WS-AUDIT-LOG-STATUS NOT = "00"
+        DISPLAY "AUDIT-LOG OPEN FAILED, FILE STATUS " WS-AUDIT-LOG-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    IF WS-REPORT-FILE-STATUS NOT = "00"
+        DISPLAY "REPORT-FILE OPEN FAILED, FILE STATUS "
+            WS-REPORT-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    IF WS-GL-INTERFACE-STATUS NOT = "00"
+        DISPLAY "GL-INTERFACE-FILE OPEN FAILED, FILE STATUS "
+            WS-GL-INTERFACE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    OPEN INPUT PRICE-MASTER.
     PERFORM 100-INPUT.
-    PERFORM 200-CALCULATION.
-    PERFORM 300-OUTPUT.
+    PERFORM UNTIL WS-END-OF-FILE
+        PERFORM 200-CALCULATION
+        IF NOT WS-IS-EXCEPTION
+            PERFORM 300-OUTPUT
+        END-IF
+        PERFORM 245-WRITE-CHECKPOINT
+        PERFORM 100-INPUT
+    END-PERFORM.
+    IF NOT WS-FIRST-ORDER AND WS-ORDER-HAS-POSTED-LINE
+        PERFORM 350-PRINT-ORDER-TOTAL
+    END-IF.
+    PERFORM 390-WRITE-FINAL-TOTAL.
+    PERFORM 960-CLEAR-CHECKPOINT.
+    CLOSE ORDER-TRANS-FILE.
+    CLOSE EXCEPTION-REPORT.
+    CLOSE AUDIT-LOG.
+    CLOSE REPORT-FILE.
+    CLOSE PRICE-MASTER.
+    CLOSE GL-INTERFACE-FILE.
     STOP RUN.
 
+050-LOAD-CHECKPOINT SECTION.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CHECKPOINT-FILE-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CP-ORDER-NO     TO WS-CHECKPOINT-ORDER-NO
+                MOVE CP-LINE-ITEM-NO TO WS-CHECKPOINT-LINE-ITEM-NO
+                MOVE CP-ORDER-NO     TO WS-PREV-ORDER-NO
+                MOVE CP-ORDER-TOTAL  TO WS-ORDER-TOTAL
+                MOVE CP-HAS-POSTED-LINE TO WS-ORDER-HAS-POSTED-LINE-SWITCH
+                MOVE "N"             TO WS-FIRST-ORDER-SWITCH
+                MOVE CP-SALES-GRAND-TOTAL   TO WS-SALES-GRAND-TOTAL
+                MOVE CP-RETURNS-GRAND-TOTAL TO WS-RETURNS-GRAND-TOTAL
+                COMPUTE WS-GRAND-TOTAL-AMOUNT =
+                    WS-SALES-GRAND-TOTAL - WS-RETURNS-GRAND-TOTAL
+                SET WS-CHECKPOINT-EXISTS TO TRUE
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
 100-INPUT SECTION.
-    DISPLAY "Enter Quantity:".
-    ACCEPT WS-QUANTITY.
-    DISPLAY "Enter Price:".
-    ACCEPT WS-PRICE.
+    MOVE "Y" TO WS-ALREADY-PROCESSED-SWITCH.
+    PERFORM WITH TEST AFTER UNTIL WS-END-OF-FILE OR NOT WS-ALREADY-PROCESSED
+        READ ORDER-TRANS-FILE
+            AT END
+                SET WS-END-OF-FILE TO TRUE
+            NOT AT END
+                MOVE OT-ORDER-NO     TO WS-ORDER-NO
+                MOVE OT-LINE-ITEM-NO TO WS-LINE-ITEM-NO
+                MOVE OT-QUANTITY         TO WS-QUANTITY
+                MOVE OT-PRICE            TO WS-PRICE
+                MOVE OT-JURISDICTION-CODE TO WS-JURISDICTION-CODE
+                MOVE OT-ITEM-CODE        TO WS-ITEM-CODE
+                MOVE OT-REASON-CODE      TO WS-REASON-CODE
+                PERFORM 060-CHECK-ALREADY-PROCESSED
+                IF NOT WS-ALREADY-PROCESSED
+                    PERFORM 070-PRICE-MASTER-CHECK
+                END-IF
+        END-READ
+    END-PERFORM.
+
+060-CHECK-ALREADY-PROCESSED SECTION.
+    MOVE "N" TO WS-ALREADY-PROCESSED-SWITCH.
+    IF WS-CHECKPOINT-EXISTS
+        IF WS-ORDER-NO < WS-CHECKPOINT-ORDER-NO
+            MOVE "Y" TO WS-ALREADY-PROCESSED-SWITCH
+        ELSE
+            IF WS-ORDER-NO = WS-CHECKPOINT-ORDER-NO
+                    AND WS-LINE-ITEM-NO NOT > WS-CHECKPOINT-LINE-ITEM-NO
+                MOVE "Y" TO WS-ALREADY-PROCESSED-SWITCH
+            END-IF
+        END-IF
+    END-IF.
+
+070-PRICE-MASTER-CHECK SECTION.
+    MOVE "N" TO WS-EXCEPTION-SWITCH.
+    MOVE "N" TO WS-PRICE-MASTER-FOUND-SWITCH.
+    MOVE WS-ITEM-CODE TO PM-ITEM-CODE.
+    READ PRICE-MASTER
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            SET WS-PRICE-MASTER-FOUND TO TRUE
+            MOVE PM-PRICE TO WS-MASTER-PRICE
+    END-READ.
+    IF WS-PRICE-MASTER-FOUND
+        COMPUTE WS-PRICE-DIFFERENCE = FUNCTION ABS(WS-PRICE - WS-MASTER-PRICE)
+        IF WS-PRICE-DIFFERENCE > WS-PRICE-TOLERANCE
+            SET WS-IS-EXCEPTION TO TRUE
+            MOVE "PRICE DIFFERS FROM PRICE MASTER BEYOND TOLERANCE"
+                TO WS-EXCEPTION-REASON
+        END-IF
+    END-IF.
 
 200-CALCULATION SECTION.
-    COMPUTE WS-AMOUNT = WS-QUANTITY * WS-PRICE.
+    IF NOT WS-FIRST-ORDER AND WS-ORDER-NO NOT = WS-PREV-ORDER-NO
+        PERFORM 250-ORDER-BREAK
+    END-IF.
+    IF WS-IS-EXCEPTION
+        PERFORM 210-WRITE-EXCEPTION
+    ELSE
+        COMPUTE WS-TEST-AMOUNT = WS-QUANTITY * WS-PRICE
+        IF FUNCTION ABS(WS-TEST-AMOUNT) > WS-MAX-AMOUNT
+            SET WS-IS-EXCEPTION TO TRUE
+            MOVE "QUANTITY * PRICE EXCEEDS WS-AMOUNT CAPACITY"
+                TO WS-EXCEPTION-REASON
+            PERFORM 210-WRITE-EXCEPTION
+        ELSE
+            COMPUTE WS-AMOUNT = WS-QUANTITY * WS-PRICE
+            ADD WS-AMOUNT TO WS-ORDER-TOTAL
+            MOVE "Y" TO WS-ORDER-HAS-POSTED-LINE-SWITCH
+            PERFORM 230-CALCULATE-TAX
+            PERFORM 220-WRITE-AUDIT-LOG
+        END-IF
+    END-IF.
+    MOVE WS-ORDER-NO TO WS-PREV-ORDER-NO.
+    MOVE "N" TO WS-FIRST-ORDER-SWITCH.
+
+230-CALCULATE-TAX SECTION.
+    SET WS-TAX-IDX TO 1.
+    SEARCH WS-TAX-RATE-ENTRY
+        AT END
+            MOVE WS-TR-RATE(5) TO WS-TAX-RATE
+        WHEN WS-TR-JURISDICTION(WS-TAX-IDX) = WS-JURISDICTION-CODE
+            MOVE WS-TR-RATE(WS-TAX-IDX) TO WS-TAX-RATE
+    END-SEARCH.
+    COMPUTE WS-TAX-AMOUNT ROUNDED = WS-AMOUNT * WS-TAX-RATE.
+    COMPUTE WS-TOTAL-WITH-TAX = WS-AMOUNT + WS-TAX-AMOUNT.
+
+250-ORDER-BREAK SECTION.
+    IF WS-ORDER-HAS-POSTED-LINE
+        PERFORM 350-PRINT-ORDER-TOTAL
+    END-IF.
+    MOVE 0 TO WS-ORDER-TOTAL.
+    MOVE "N" TO WS-ORDER-HAS-POSTED-LINE-SWITCH.
+
+210-WRITE-EXCEPTION SECTION.
+    MOVE WS-QUANTITY       TO ER-QUANTITY.
+    MOVE WS-PRICE          TO ER-PRICE.
+    MOVE WS-EXCEPTION-REASON TO ER-REASON.
+    WRITE EXCEPTION-REPORT-RECORD.
+    IF WS-EXCEPTION-REPORT-STATUS NOT = "00"
+        DISPLAY "EXCEPTION-REPORT WRITE FAILED, FILE STATUS "
+            WS-EXCEPTION-REPORT-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+220-WRITE-AUDIT-LOG SECTION.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-RUN-TIME FROM TIME.
+    MOVE WS-RUN-DATE(1:4) TO WS-RDT-YYYY.
+    MOVE WS-RUN-DATE(5:2) TO WS-RDT-MM.
+    MOVE WS-RUN-DATE(7:2) TO WS-RDT-DD.
+    MOVE WS-RUN-TIME(1:2) TO WS-RDT-HH.
+    MOVE WS-RUN-TIME(3:2) TO WS-RDT-MIN.
+    MOVE WS-RUN-TIME(5:2) TO WS-RDT-SS.
+    MOVE WS-QUANTITY             TO AL-QUANTITY.
+    MOVE WS-PRICE                TO AL-PRICE.
+    MOVE WS-AMOUNT               TO AL-AMOUNT.
+    MOVE WS-REASON-CODE          TO AL-REASON-CODE.
+    MOVE WS-RUN-DATE-TIME-DISPLAY TO AL-RUN-DATE-TIME.
+    WRITE AUDIT-LOG-RECORD.
+    IF WS-AUDIT-LOG-STATUS NOT = "00"
+        DISPLAY "AUDIT-LOG WRITE FAILED, FILE STATUS " WS-AUDIT-LOG-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
 
 300-OUTPUT SECTION.
-    DISPLAY "Total Amount: " WS-AMOUNT.
-END PROGRAM.
\ No newline at end of file
+    IF WS-REPORT-LINE-COUNT = 0 OR WS-REPORT-LINE-COUNT >= WS-LINES-PER-PAGE
+        PERFORM 310-WRITE-REPORT-HEADERS
+    END-IF.
+    MOVE WS-ORDER-NO      TO WS-RD-ORDER-NO.
+    MOVE WS-LINE-ITEM-NO  TO WS-RD-LINE-ITEM-NO.
+    MOVE WS-QUANTITY      TO WS-RD-QUANTITY.
+    MOVE WS-PRICE         TO WS-RD-PRICE.
+    MOVE WS-AMOUNT        TO WS-RD-AMOUNT.
+    MOVE WS-TAX-AMOUNT    TO WS-RD-TAX-AMOUNT.
+    MOVE WS-TOTAL-WITH-TAX TO WS-RD-TOTAL-WITH-TAX.
+    MOVE WS-REASON-CODE   TO WS-RD-REASON-CODE.
+    MOVE WS-REPORT-DETAIL-LINE TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
+    PERFORM 320-CHECK-REPORT-STATUS.
+    ADD 1 TO WS-REPORT-LINE-COUNT.
+    ADD WS-AMOUNT TO WS-GRAND-TOTAL-AMOUNT.
+    IF WS-AMOUNT < 0
+        ADD FUNCTION ABS(WS-AMOUNT) TO WS-RETURNS-GRAND-TOTAL
+    ELSE
+        ADD WS-AMOUNT TO WS-SALES-GRAND-TOTAL
+    END-IF.
+    PERFORM 410-WRITE-GL-EXTRACT.
+
+410-WRITE-GL-EXTRACT SECTION.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    MOVE WS-GL-SALES-ACCOUNT-CODE TO GL-ACCOUNT-CODE.
+    MOVE WS-RUN-DATE              TO GL-TRANSACTION-DATE.
+    MOVE WS-ORDER-NO              TO GL-ORDER-NO.
+    MOVE WS-LINE-ITEM-NO          TO GL-LINE-ITEM-NO.
+    MOVE WS-AMOUNT                TO GL-AMOUNT.
+    WRITE GL-INTERFACE-RECORD.
+    IF WS-GL-INTERFACE-STATUS NOT = "00"
+        DISPLAY "GL-INTERFACE-FILE WRITE FAILED, FILE STATUS "
+            WS-GL-INTERFACE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+310-WRITE-REPORT-HEADERS SECTION.
+    ADD 1 TO WS-REPORT-PAGE-COUNT.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    MOVE WS-RUN-DATE(1:4) TO WS-RDT-YYYY.
+    MOVE WS-RUN-DATE(5:2) TO WS-RDT-MM.
+    MOVE WS-RUN-DATE(7:2) TO WS-RDT-DD.
+    STRING WS-RDT-MM "/" WS-RDT-DD "/" WS-RDT-YYYY
+        DELIMITED BY SIZE INTO WS-RH2-RUN-DATE.
+    MOVE WS-REPORT-PAGE-COUNT TO WS-RH2-PAGE.
+    MOVE WS-REPORT-HEADING-1 TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
+    PERFORM 320-CHECK-REPORT-STATUS.
+    MOVE WS-REPORT-HEADING-2 TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
+    PERFORM 320-CHECK-REPORT-STATUS.
+    MOVE WS-REPORT-HEADING-3 TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
+    PERFORM 320-CHECK-REPORT-STATUS.
+    MOVE 0 TO WS-REPORT-LINE-COUNT.
+
+320-CHECK-REPORT-STATUS SECTION.
+    IF WS-REPORT-FILE-STATUS NOT = "00"
+        DISPLAY "REPORT-FILE WRITE FAILED, FILE STATUS "
+            WS-REPORT-FILE-STATUS
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+350-PRINT-ORDER-TOTAL SECTION.
+    MOVE WS-PREV-ORDER-NO TO WS-ROT-ORDER-NO.
+    MOVE WS-ORDER-TOTAL   TO WS-ROT-AMOUNT.
+    MOVE WS-REPORT-ORDER-TOTAL-LINE TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
+    PERFORM 320-CHECK-REPORT-STATUS.
+    ADD 1 TO WS-REPORT-LINE-COUNT.
+
+390-WRITE-FINAL-TOTAL SECTION.
+    MOVE WS-SALES-GRAND-TOTAL TO WS-RST-AMOUNT.
+    MOVE WS-REPORT-SALES-TOTAL-LINE TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
+    PERFORM 320-CHECK-REPORT-STATUS.
+    MOVE WS-RETURNS-GRAND-TOTAL TO WS-RRT-AMOUNT.
+    MOVE WS-REPORT-RETURNS-TOTAL-LINE TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
+    PERFORM 320-CHECK-REPORT-STATUS.
+    MOVE WS-GRAND-TOTAL-AMOUNT TO WS-RFT-AMOUNT.
+    MOVE WS-REPORT-FINAL-TOTAL-LINE TO REPORT-RECORD.
+    WRITE REPORT-RECORD.
+    PERFORM 320-CHECK-REPORT-STATUS.
+
+245-WRITE-CHECKPOINT SECTION.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE WS-ORDER-NO     TO CP-ORDER-NO.
+    MOVE WS-LINE-ITEM-NO TO CP-LINE-ITEM-NO.
+    MOVE WS-ORDER-TOTAL  TO CP-ORDER-TOTAL.
+    MOVE WS-ORDER-HAS-POSTED-LINE-SWITCH TO CP-HAS-POSTED-LINE.
+    MOVE WS-SALES-GRAND-TOTAL    TO CP-SALES-GRAND-TOTAL.
+    MOVE WS-RETURNS-GRAND-TOTAL  TO CP-RETURNS-GRAND-TOTAL.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+
+960-CLEAR-CHECKPOINT SECTION.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    CLOSE CHECKPOINT-FILE.
+
+END PROGRAM BUGSOLUTION.
